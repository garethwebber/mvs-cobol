@@ -1,14 +1,387 @@
 //HERC01A JOB 1,P,MSGCLASS=A                                            00000100
-//        EXEC COBUCLG                                                  00000200
-//COB.SYSLIB DD DSN=HERC01.HELLOW.COB,DISP=SHR                          00000300
-//SYSPUNCH DD SYSOUT=A                                                  00000400
-//SYSIN  DD *                                                           00000500
-       IDENTIFICATION DIVISION.                                         00000600
-           PROGRAM-ID. HELLOWORLD.                                      00000700
-       ENVIRONMENT DIVISION.                                            00000800
-       DATA DIVISION.                                                   00000900
-       PROCEDURE DIVISION.                                              00001000
-           DISPLAY 'HELLO WORLD'.                                       00001100
-           DISPLAY 'I HATE COLUMN SENSITIVE LANGUAGES'.                 00001200
-           DISPLAY 'I HATE JCL'.                                        00001300
-//GO.SYSOUT DD SYSOUT=A                                                 00001400
+//*                                                                     00000200
+//*    HERC01A -- FIRST JOB OF THE OVERNIGHT CYCLE (HELLOWORLD,         00000300
+//*    THEN HELLORPT TO PRINT THE DAILY GREETING REPORT).               00000400
+//*                                                                     00000500
+//*    COBUCLG WAS SPLIT INTO ITS OWN COB/LKED/GO STEPS SO THAT A       00000600
+//*    GO-STEP ABEND CAN BE RESTARTED WITHOUT RECOMPILING.  THE LOAD    00000700
+//*    MODULES ARE CATALOGED INTO HERC01.HELLOW.LOAD, WHICH SURVIVES    00000800
+//*    BETWEEN RUNS.                                                    00000900
+//*                                                                     00001000
+//*    RESTART PROCEDURE FOR OPERATIONS                                 00001100
+//*    ---------------------------------                                00001200
+//*    IF THE GO STEP ABENDS AND COB/LKED COMPLETED CLEAN (COND         00001300
+//*    CODE 0000 ON BOTH), RESUBMIT WITH:                               00001400
+//*                    RESTART=GO                                       00001500
+//*    ON THE JOB CARD OR IN THE SDSF/CONSOLE RESTART DIALOG.  THIS     00001600
+//*    SKIPS COB AND LKED AND RERUNS ONLY GO AGAINST THE LOAD MODULE    00001700
+//*    ALREADY CATALOGED IN HERC01.HELLOW.LOAD, SO SITE/OPS DO NOT      00001800
+//*    LOSE COMPILE/LINK TIME REDOING WORK THAT ALREADY SUCCEEDED.      00001900
+//*    IF GORPT ABENDS INSTEAD, RESTART=GORPT RERUNS ONLY THE           00002000
+//*    REPORT PRINT AGAINST HELLORPT'S OWN CATALOGED LOAD MODULE.       00002100
+//*    IF COB OR LKED FAILED, DO NOT USE RESTART=GO -- CORRECT          00002200
+//*    THE PROBLEM AND RESUBMIT THE WHOLE JOB FROM THE TOP.             00002300
+//*                                                                     00002400
+//*    A NON-ZERO GO-STEP RETURN CODE OF 16 MEANS A FILE COULD NOT BE   00002500
+//*    OPENED OR READ -- SEE HELLOERR FOR THE DIAGNOSTIC RECORD(S)      00002600
+//*    BEFORE RESTARTING.                                               00002700
+//*                                                                     00002800
+//*    THE RPTDATA HAND-OFF BETWEEN GO AND GORPT IS THE CATALOGED       00002900
+//*    WORK DATASET HERC01.HELLOW.RPTDATA (DEFINED ONCE BY HELLOSET),   00003000
+//*    NOT A JOB-TEMPORARY ONE -- THIS IS WHAT MAKES RESTART=GORPT ON   00003100
+//*    ITS OWN WORK, SINCE A JOB-TEMPORARY &&DATASET WOULD NOT EXIST    00003200
+//*    IN A RESTARTED EXECUTION THAT NEVER RAN GO.  RPTDATA IS          00003300
+//*    OVERLAID BY EVERY GO STEP, SO DO NOT RUN TWO COPIES OF THIS      00003400
+//*    JOB AGAINST THE SAME DAY AT THE SAME TIME.                       00003500
+//*                                                                     00003600
+//*    CHKLIB CHECKS THAT HERC01.HELLOW.COB IS CATALOGED AND            00003700
+//*    ACCESSIBLE BEFORE ANY COMPILE IS ATTEMPTED.  IF IT COMES BACK    00003800
+//*    WITH A CONDITION CODE OF 8 OR HIGHER (DATASET MISSING OR         00003900
+//*    LISTCAT FAILURE), EVERY STEP THAT FOLLOWS IS FLUSHED, SAVING A   00004000
+//*    WASTED COMPILE/LINK/GO CYCLE -- CHECK CHKLIB'S SYSPRINT FOR THE  00004100
+//*    IDCAMS DIAGNOSTIC BEFORE CALLING OPERATIONS.                     00004200
+//*                                                                     00004300
+//*    ON A CLEAN GO STEP, HELLOWORLD APPENDS A TRIGGER RECORD TO THE   00004400
+//*    SHARED SCHEDULER CONTROL DATASET HERC01.SCHED.TRIGGER, WHICH     00004500
+//*    THE OVERNIGHT SCHEDULER POLLS SO DOWNSTREAM JOBS CAN BE          00004600
+//*    DEPENDENCY-DRIVEN INSTEAD OF TIME-DRIVEN.  IT IS DEFINED ONCE    00004700
+//*    BY HELLOSET AND IS NOT SCRATCHED BETWEEN RUNS.                   00004800
+//*                                                                     00004900
+//CHKLIB  EXEC PGM=IDCAMS                                               00005000
+//SYSPRINT DD SYSOUT=A                                                  00005100
+//SYSIN    DD *                                                         00005200
+  LISTCAT ENTRIES(HERC01.HELLOW.COB)                                    00005300
+/*                                                                      00005400
+//COB     EXEC PGM=IKFCBL00,REGION=512K,PARM=(LIB,DYNAM),               00005500
+//            COND=(7,LT,CHKLIB)                                        00005600
+//SYSLIB   DD DSN=HERC01.HELLOW.COB,DISP=SHR                            00005700
+//SYSPRINT DD SYSOUT=A                                                  00005800
+//SYSPUNCH DD DSN=&&LOADSET,UNIT=SYSDA,DISP=(MOD,PASS),                 00005900
+//            SPACE=(TRK,(3,3)),DCB=BLKSIZE=400                         00006000
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))                              00006100
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))                              00006200
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))                              00006300
+//SYSIN    DD *                                                         00006400
+      ***************************************************************** 00006500
+      *                                                                 00006600
+      *    PROGRAM  :  HELLOWORLD                                       00006700
+      *    PURPOSE  :  FIRST STEP OF THE OVERNIGHT CYCLE.  READS THE    00006800
+      *                DAILY TRANSACTION RECORD FOR TODAY'S SITE AND    00006900
+      *                SHIFT, LOOKS UP THE STANDARD GREETING FROM THE   00007000
+      *                HELLOMSG TABLE, HANDS IT OFF TO HELLORPT VIA     00007100
+      *                RPTDATA FOR PRINTING, AND LOGS AN AUDIT RECORD   00007200
+      *                TO HELLOHST FOR THE RUN.                         00007300
+      *                                                                 00007400
+      *    MAINTENANCE HISTORY                                          00007500
+      *    -------------------                                          00007600
+      *    YYYYMMDD  BY   DESCRIPTION                                   00007700
+      *    20260809  RLB  BANNER NOW DRIVEN FROM HELLOMSG TABLE         00007800
+      *                   INSTEAD OF HARDCODED DISPLAY LITERALS.        00007900
+      *    20260809  RLB  SITE/SHIFT NOW COME FROM THE HELLOTRN         00008000
+      *                   TRANSACTION FILE (HELLOREC) INSTEAD OF A      00008100
+      *                   GO.SYSIN CONTROL CARD.                        00008200
+      *    20260809  RLB  ADDED HELLOHST RUN-HISTORY AUDIT RECORD,      00008300
+      *                   WRITTEN JUST AHEAD OF NORMAL TERMINATION.     00008400
+      *    20260809  RLB  ADDED FILE STATUS CHECKING AND A HELLOERR     00008500
+      *                   DIAGNOSTIC LOG AROUND THE HELLOTRN READ, SO   00008600
+      *                   A BAD READ STOPS THE JOB STREAM CLEANLY.      00008700
+      *    20260809  RLB  GREETING NO LONGER DISPLAYED DIRECTLY --      00008800
+      *                   WRITTEN TO RPTDATA FOR HELLORPT TO PRINT.     00008900
+      *    20260809  RLB  GREETING LOOKUP MOVED OUT TO THE SHARED       00009000
+      *                   HELLOSUB SUBROUTINE -- CALLED INSTEAD OF      00009100
+      *                   SEARCHING THE HELLOMSG TABLE IN-LINE.         00009200
+      *    20260809  RLB  ADDED SCHDTRG SCHEDULER TRIGGER RECORD,       00009300
+      *                   WRITTEN ONLY WHEN THE RUN COMPLETES CLEAN.    00009400
+      *    20260809  RLB  HT-JOB-NAME NOW CARRIES THE JCL JOB NAME      00009500
+      *                   (HERC01A) RATHER THAN THE LOAD MODULE NAME,   00009600
+      *                   SINCE THE SCHEDULER KEYS ON THE JOB.  ALSO    00009700
+      *                   COVERED THE DUPLICATE-KEY CASE ON HELLOHST    00009800
+      *                   SO A GO-STEP RESTART DOES NOT FAIL WHEN       00009900
+      *                   TODAY'S HISTORY RECORD WAS ALREADY WRITTEN.   00010000
+      *    20260809  RLB  HELLOHST IS NOW KEYED BY SITE AND SHIFT AS    00010100
+      *                   WELL AS RUN DATE, SINCE ONE CALENDAR DATE     00010200
+      *                   COVERS SEVERAL SHIFTS.  RETURN-CODE IS NOW    00010300
+      *                   SET TO A DELIBERATE VALUE AS SOON AS IT IS    00010400
+      *                   KNOWN (0 AT INITIALIZATION, 16 ON ABEND)      00010500
+      *                   RATHER THAN LEFT TO ITS STARTING VALUE, AND   00010600
+      *                   THE ABEND PATH NOW WRITES ITS OWN HELLOHST    00010700
+      *                   RECORD BEFORE TERMINATING SO A FAILED RUN     00010800
+      *                   SHOWS UP IN THE HISTORY FILE TOO.  OPEN       00010900
+      *                   FAILURES ON HELLOHST AND SCHDTRG ARE NOW      00011000
+      *                   CHECKED AND LOGGED THE SAME AS HELLOTRN'S.    00011100
+      *    20260809  RLB  4000-WRITE-HISTORY NOW RUNS AFTER             00011200
+      *                   5000-WRITE-TRIGGER SO HH-COND-CODE REFLECTS   00011300
+      *                   A SCHDTRG OPEN FAILURE'S RETURN-CODE TOO.     00011400
+      *                   WS-SITE-CODE/WS-SHIFT-CODE ARE NOW SET TO A   00011500
+      *                   '??'/'?' SENTINEL BEFORE HELLOTRN IS OPENED,  00011600
+      *                   SO A RUN THAT ABENDS BEFORE THE TRANSACTION   00011700
+      *                   IS READ STILL WRITES A HELLOHST ROW KEYED     00011800
+      *                   BY SOMETHING RECOGNIZABLE INSTEAD OF AN       00011900
+      *                   UNSET SITE/SHIFT.                             00012000
+      *                                                                 00012100
+      ***************************************************************** 00012200
+       IDENTIFICATION DIVISION.                                         00012300
+           PROGRAM-ID. HELLOWORLD.                                      00012400
+           AUTHOR. R L BAXTER.                                          00012500
+           INSTALLATION. HERC01 DATA CENTER.                            00012600
+           DATE-WRITTEN. 20260809.                                      00012700
+       ENVIRONMENT DIVISION.                                            00012800
+       INPUT-OUTPUT SECTION.                                            00012900
+       FILE-CONTROL.                                                    00013000
+           SELECT HELLOTRN ASSIGN TO HELLOTRN                           00013100
+               ORGANIZATION IS SEQUENTIAL                               00013200
+               FILE STATUS IS WS-HELLOTRN-STATUS.                       00013300
+           SELECT HELLOHST ASSIGN TO HELLOHST                           00013400
+               ORGANIZATION IS INDEXED                                  00013500
+               ACCESS MODE IS RANDOM                                    00013600
+               RECORD KEY IS HH-KEY                                     00013700
+               FILE STATUS IS WS-HELLOHST-STATUS.                       00013800
+           SELECT HELLOERR ASSIGN TO HELLOERR                           00013900
+               ORGANIZATION IS SEQUENTIAL.                              00014000
+           SELECT RPTDATA ASSIGN TO RPTDATA                             00014100
+               ORGANIZATION IS SEQUENTIAL.                              00014200
+           SELECT SCHDTRG ASSIGN TO SCHDTRG                             00014300
+               ORGANIZATION IS SEQUENTIAL                               00014400
+               FILE STATUS IS WS-SCHDTRG-STATUS.                        00014500
+       DATA DIVISION.                                                   00014600
+       FILE SECTION.                                                    00014700
+       FD  HELLOTRN                                                     00014800
+           RECORDING MODE IS F                                          00014900
+           LABEL RECORDS ARE STANDARD                                   00015000
+           BLOCK CONTAINS 0 RECORDS                                     00015100
+           DATA RECORD IS HR-TRANSACTION-RECORD.                        00015200
+       COPY HELLOREC.                                                   00015300
+       FD  HELLOHST                                                     00015400
+           RECORDING MODE IS F                                          00015500
+           LABEL RECORDS ARE STANDARD                                   00015600
+           DATA RECORD IS HH-HISTORY-RECORD.                            00015700
+       COPY HELLOHIST.                                                  00015800
+       FD  HELLOERR                                                     00015900
+           RECORDING MODE IS F                                          00016000
+           LABEL RECORDS ARE STANDARD                                   00016100
+           BLOCK CONTAINS 0 RECORDS                                     00016200
+           DATA RECORD IS HE-ERROR-RECORD.                              00016300
+       01  HE-ERROR-RECORD                PIC X(80).                    00016400
+       FD  RPTDATA                                                      00016500
+           RECORDING MODE IS F                                          00016600
+           LABEL RECORDS ARE STANDARD                                   00016700
+           BLOCK CONTAINS 0 RECORDS                                     00016800
+           DATA RECORD IS RD-REPORT-DETAIL.                             00016900
+       COPY HELLORPD.                                                   00017000
+       FD  SCHDTRG                                                      00017100
+           RECORDING MODE IS F                                          00017200
+           LABEL RECORDS ARE STANDARD                                   00017300
+           BLOCK CONTAINS 0 RECORDS                                     00017400
+           DATA RECORD IS HT-TRIGGER-RECORD.                            00017500
+       COPY HELLOTRG.                                                   00017600
+       WORKING-STORAGE SECTION.                                         00017700
+       01  WS-SITE-CODE               PIC X(02).                        00017800
+       01  WS-SHIFT-CODE              PIC X(01).                        00017900
+       01  WS-RUN-DATE                PIC X(08).                        00018000
+       01  WS-HELLOTRN-STATUS         PIC X(02).                        00018100
+       01  WS-HELLOHST-STATUS         PIC X(02).                        00018200
+       01  WS-SCHDTRG-STATUS          PIC X(02).                        00018300
+       01  WS-ERROR-OPERATION         PIC X(05).                        00018400
+       01  WS-ERROR-FILE-ID           PIC X(08).                        00018500
+       01  WS-ERROR-STATUS            PIC X(02).                        00018600
+       01  WS-START-TIME              PIC X(08).                        00018700
+       01  WS-END-TIME                PIC X(08).                        00018800
+       01  WS-LINE-1                  PIC X(24).                        00018900
+       01  WS-LINE-2                  PIC X(24).                        00019000
+       01  WS-FOUND-SWITCH            PIC X(01).                        00019100
+           88  WS-FOUND-YES                          VALUE 'Y'.         00019200
+       PROCEDURE DIVISION.                                              00019300
+       0000-MAINLINE.                                                   00019400
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00019500
+           PERFORM 2000-PRODUCE-GREETING THRU 2000-EXIT                 00019600
+           PERFORM 3000-TERMINATE THRU 3000-EXIT                        00019700
+           PERFORM 5000-WRITE-TRIGGER THRU 5000-EXIT                    00019800
+           PERFORM 4000-WRITE-HISTORY THRU 4000-EXIT                    00019900
+           GOBACK.                                                      00020000
+       0000-EXIT.                                                       00020100
+           EXIT.                                                        00020200
+      *                                                                 00020300
+       1000-INITIALIZE.                                                 00020400
+           MOVE 0 TO RETURN-CODE                                        00020500
+           MOVE '??' TO WS-SITE-CODE                                    00020600
+           MOVE '?'  TO WS-SHIFT-CODE                                   00020700
+           ACCEPT WS-START-TIME FROM TIME                               00020800
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD                        00020900
+           OPEN INPUT HELLOTRN                                          00021000
+           IF WS-HELLOTRN-STATUS NOT = '00'                             00021100
+               MOVE 'OPEN'     TO WS-ERROR-OPERATION                    00021200
+               MOVE 'HELLOTRN' TO WS-ERROR-FILE-ID                      00021300
+               MOVE WS-HELLOTRN-STATUS TO WS-ERROR-STATUS               00021400
+               GO TO 9999-ABEND-EXIT                                    00021500
+           END-IF                                                       00021600
+           READ HELLOTRN                                                00021700
+           IF WS-HELLOTRN-STATUS NOT = '00'                             00021800
+               MOVE 'READ'     TO WS-ERROR-OPERATION                    00021900
+               MOVE 'HELLOTRN' TO WS-ERROR-FILE-ID                      00022000
+               MOVE WS-HELLOTRN-STATUS TO WS-ERROR-STATUS               00022100
+               GO TO 9999-ABEND-EXIT                                    00022200
+           END-IF                                                       00022300
+           MOVE HR-SITE-CODE  TO WS-SITE-CODE                           00022400
+           MOVE HR-SHIFT-CODE TO WS-SHIFT-CODE                          00022500
+           MOVE HR-RUN-DATE   TO WS-RUN-DATE                            00022600
+           OPEN OUTPUT RPTDATA.                                         00022700
+       1000-EXIT.                                                       00022800
+           EXIT.                                                        00022900
+      *                                                                 00023000
+       2000-PRODUCE-GREETING.                                           00023100
+           CALL 'HELLOSUB' USING WS-SITE-CODE, WS-SHIFT-CODE,           00023200
+                   WS-LINE-1, WS-LINE-2, WS-FOUND-SWITCH                00023300
+           IF WS-FOUND-YES                                              00023400
+               MOVE SPACES         TO RD-REPORT-DETAIL                  00023500
+               MOVE WS-SITE-CODE   TO RD-SITE-CODE                      00023600
+               MOVE WS-SHIFT-CODE  TO RD-SHIFT-CODE                     00023700
+               MOVE WS-RUN-DATE    TO RD-RUN-DATE                       00023800
+               MOVE WS-LINE-1      TO RD-LINE-1                         00023900
+               MOVE WS-LINE-2      TO RD-LINE-2                         00024000
+               WRITE RD-REPORT-DETAIL                                   00024100
+           ELSE                                                         00024200
+               DISPLAY 'HELLOWORLD - NO MESSAGE FOR SITE/SHIFT '        00024300
+                   WS-SITE-CODE '/' WS-SHIFT-CODE                       00024400
+           END-IF.                                                      00024500
+       2000-EXIT.                                                       00024600
+           EXIT.                                                        00024700
+      *                                                                 00024800
+       3000-TERMINATE.                                                  00024900
+           CLOSE HELLOTRN RPTDATA.                                      00025000
+       3000-EXIT.                                                       00025100
+           EXIT.                                                        00025200
+      *                                                                 00025300
+       4000-WRITE-HISTORY.                                              00025400
+           ACCEPT WS-END-TIME FROM TIME                                 00025500
+           OPEN I-O HELLOHST                                            00025600
+           IF WS-HELLOHST-STATUS NOT = '00'                             00025700
+               MOVE 'OPEN'     TO WS-ERROR-OPERATION                    00025800
+               MOVE 'HELLOHST' TO WS-ERROR-FILE-ID                      00025900
+               MOVE WS-HELLOHST-STATUS TO WS-ERROR-STATUS               00026000
+               PERFORM 9000-FILE-ERROR THRU 9000-EXIT                   00026100
+               MOVE 16 TO RETURN-CODE                                   00026200
+           ELSE                                                         00026300
+               MOVE WS-RUN-DATE      TO HH-RUN-DATE                     00026400
+               MOVE WS-SITE-CODE     TO HH-SITE-CODE                    00026500
+               MOVE WS-SHIFT-CODE    TO HH-SHIFT-CODE                   00026600
+               MOVE WS-START-TIME    TO HH-START-TIME                   00026700
+               MOVE WS-END-TIME      TO HH-END-TIME                     00026800
+               MOVE RETURN-CODE      TO HH-COND-CODE                    00026900
+               WRITE HH-HISTORY-RECORD                                  00027000
+               IF WS-HELLOHST-STATUS = '22'                             00027100
+                   REWRITE HH-HISTORY-RECORD                            00027200
+               END-IF                                                   00027300
+               CLOSE HELLOHST                                           00027400
+           END-IF.                                                      00027500
+       4000-EXIT.                                                       00027600
+           EXIT.                                                        00027700
+      *                                                                 00027800
+       5000-WRITE-TRIGGER.                                              00027900
+           OPEN EXTEND SCHDTRG                                          00028000
+           IF WS-SCHDTRG-STATUS NOT = '00'                              00028100
+               MOVE 'OPEN'    TO WS-ERROR-OPERATION                     00028200
+               MOVE 'SCHDTRG' TO WS-ERROR-FILE-ID                       00028300
+               MOVE WS-SCHDTRG-STATUS TO WS-ERROR-STATUS                00028400
+               PERFORM 9000-FILE-ERROR THRU 9000-EXIT                   00028500
+               MOVE 16 TO RETURN-CODE                                   00028600
+           ELSE                                                         00028700
+               MOVE 'HERC01A' TO HT-JOB-NAME                            00028800
+               MOVE WS-RUN-DATE TO HT-RUN-DATE                          00028900
+               MOVE WS-END-TIME TO HT-COMPLETION-TIME                   00029000
+               MOVE ZERO TO HT-RETURN-CODE                              00029100
+               WRITE HT-TRIGGER-RECORD                                  00029200
+               CLOSE SCHDTRG                                            00029300
+           END-IF.                                                      00029400
+       5000-EXIT.                                                       00029500
+           EXIT.                                                        00029600
+      *                                                                 00029700
+       9000-FILE-ERROR.                                                 00029800
+           MOVE SPACES TO HE-ERROR-RECORD                               00029900
+           STRING 'HELLOWORLD - ' DELIMITED BY SIZE                     00030000
+                   WS-ERROR-OPERATION DELIMITED BY SPACE                00030100
+                   ' ERROR ON ' DELIMITED BY SIZE                       00030200
+                   WS-ERROR-FILE-ID DELIMITED BY SPACE                  00030300
+                   ', STATUS=' DELIMITED BY SIZE                        00030400
+                   WS-ERROR-STATUS DELIMITED BY SIZE                    00030500
+               INTO HE-ERROR-RECORD                                     00030600
+           OPEN EXTEND HELLOERR                                         00030700
+           WRITE HE-ERROR-RECORD                                        00030800
+           CLOSE HELLOERR                                               00030900
+           DISPLAY HE-ERROR-RECORD.                                     00031000
+       9000-EXIT.                                                       00031100
+           EXIT.                                                        00031200
+      *                                                                 00031300
+       9999-ABEND-EXIT.                                                 00031400
+           PERFORM 9000-FILE-ERROR THRU 9000-EXIT                       00031500
+           MOVE 16 TO RETURN-CODE                                       00031600
+           PERFORM 4000-WRITE-HISTORY THRU 4000-EXIT                    00031700
+           GOBACK.                                                      00031800
+/*                                                                      00031900
+//LKED    EXEC PGM=IEWL,COND=((7,LT,CHKLIB),(4,LT,COB))                 00032000
+//SYSLIB   DD DSN=SYS1.COBLIB,DISP=SHR                                  00032100
+//SYSLMOD  DD DSN=HERC01.HELLOW.LOAD(HELLOWLD),DISP=SHR                 00032200
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(3,3))                              00032300
+//SYSPRINT DD SYSOUT=A                                                  00032400
+//SYSLIN   DD DSN=&&LOADSET,DISP=(OLD,DELETE)                           00032500
+//*                                                                     00032600
+//*    HELLOSUB IS THE SHARED GREETING LOOKUP ROUTINE, COMPILED AND     00032700
+//*    CATALOGED HERE AS ITS OWN LOAD MODULE SO GO CAN CALL IT          00032800
+//*    DYNAMICALLY VIA STEPLIB, THE SAME AS ANY OTHER JOB IN THE        00032900
+//*    SUITE WOULD.                                                     00033000
+//*                                                                     00033100
+//COBSUB  EXEC PGM=IKFCBL00,REGION=512K,                                00033200
+//            COND=((7,LT,CHKLIB),(4,LT,COB))                           00033300
+//SYSLIB   DD DSN=HERC01.HELLOW.COB,DISP=SHR                            00033400
+//SYSPRINT DD SYSOUT=A                                                  00033500
+//SYSPUNCH DD DSN=&&LOADST3,UNIT=SYSDA,DISP=(MOD,PASS),                 00033600
+//            SPACE=(TRK,(3,3)),DCB=BLKSIZE=400                         00033700
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))                              00033800
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))                              00033900
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))                              00034000
+//SYSIN    DD DSN=HERC01.HELLOW.SRCLIB(HELLOSUB),DISP=SHR               00034100
+//LKEDSUB EXEC PGM=IEWL,COND=((7,LT,CHKLIB),(4,LT,COBSUB))              00034200
+//SYSLIB   DD DSN=SYS1.COBLIB,DISP=SHR                                  00034300
+//SYSLMOD  DD DSN=HERC01.HELLOW.LOAD(HELLOSUB),DISP=SHR                 00034400
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(3,3))                              00034500
+//SYSPRINT DD SYSOUT=A                                                  00034600
+//SYSLIN   DD DSN=&&LOADST3,DISP=(OLD,DELETE)                           00034700
+//GO      EXEC PGM=HELLOWLD,                                            00034800
+//            COND=((7,LT,CHKLIB),(4,LT,COB),(4,LT,LKED),               00034900
+//            (4,LT,COBSUB),(4,LT,LKEDSUB))                             00035000
+//STEPLIB  DD DSN=HERC01.HELLOW.LOAD,DISP=SHR                           00035100
+//SYSOUT   DD SYSOUT=A                                                  00035200
+//HELLOTRN DD *                                                         00035300
+US120260809                                                             00035400
+//HELLOHST DD DSN=HERC01.HELLOW.HIST,DISP=SHR                           00035500
+//HELLOERR DD SYSOUT=A                                                  00035600
+//RPTDATA  DD DSN=HERC01.HELLOW.RPTDATA,DISP=OLD                        00035700
+//MSGCTL   DD DSN=HERC01.HELLOW.MSGCTL,DISP=SHR                         00035800
+//SCHDTRG  DD DSN=HERC01.SCHED.TRIGGER,DISP=MOD                         00035900
+//*                                                                     00036000
+//COBRPT  EXEC PGM=IKFCBL00,REGION=512K,                                00036100
+//            COND=((7,LT,CHKLIB),(4,LT,COB),(4,LT,LKED),               00036200
+//            (4,LT,COBSUB),(4,LT,LKEDSUB),(4,LT,GO))                   00036300
+//SYSLIB   DD DSN=HERC01.HELLOW.COB,DISP=SHR                            00036400
+//SYSPRINT DD SYSOUT=A                                                  00036500
+//SYSPUNCH DD DSN=&&LOADST2,UNIT=SYSDA,DISP=(MOD,PASS),                 00036600
+//            SPACE=(TRK,(3,3)),DCB=BLKSIZE=400                         00036700
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))                              00036800
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))                              00036900
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))                              00037000
+//SYSIN    DD DSN=HERC01.HELLOW.SRCLIB(HELLORPT),DISP=SHR               00037100
+//LKEDRPT EXEC PGM=IEWL,COND=((7,LT,CHKLIB),(4,LT,COBRPT))              00037200
+//SYSLIB   DD DSN=SYS1.COBLIB,DISP=SHR                                  00037300
+//SYSLMOD  DD DSN=HERC01.HELLOW.LOAD(HELLORPT),DISP=SHR                 00037400
+//SYSUT1   DD UNIT=SYSDA,SPACE=(TRK,(3,3))                              00037500
+//SYSPRINT DD SYSOUT=A                                                  00037600
+//SYSLIN   DD DSN=&&LOADST2,DISP=(OLD,DELETE)                           00037700
+//GORPT   EXEC PGM=HELLORPT,                                            00037800
+//            COND=((7,LT,CHKLIB),(4,LT,COB),(4,LT,LKED),               00037900
+//            (4,LT,COBSUB),(4,LT,LKEDSUB),(4,LT,GO),                   00038000
+//            (4,LT,COBRPT),(4,LT,LKEDRPT))                             00038100
+//STEPLIB  DD DSN=HERC01.HELLOW.LOAD,DISP=SHR                           00038200
+//RPTDATA  DD DSN=HERC01.HELLOW.RPTDATA,DISP=OLD                        00038300
+//SYSOUT   DD DSN=HERC01.HELLOW.REPORT(+1),                             00038400
+//            DISP=(NEW,CATLG,DELETE),UNIT=SYSDA,                       00038500
+//            SPACE=(TRK,(5,5)),                                        00038600
+//            DCB=(RECFM=FBA,LRECL=133,BLKSIZE=1330)                    00038700

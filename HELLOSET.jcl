@@ -0,0 +1,97 @@
+//HELLOSET JOB 1,P,MSGCLASS=A                                           00000100
+//*                                                                     00000200
+//*    ONE-TIME SETUP JOB FOR THE HERC01A OVERNIGHT CYCLE.              00000300
+//*    RUN THIS JOB ONCE BEFORE HERC01A IS FIRST RUN, AND AGAIN         00000400
+//*    ONLY IF ONE OF THESE DATASETS HAS TO BE REBUILT FROM             00000500
+//*    SCRATCH.  HERC01A ITSELF ONLY OPENS THESE DATASETS -- IT         00000600
+//*    NEVER DEFINES OR DELETES THEM.                                   00000700
+//*                                                                     00000800
+//*    KEYED BY RUN DATE, SITE, AND SHIFT (11 BYTES) SINCE THE CYCLE    00000900
+//*    RUNS SEVERAL SITE/SHIFT COMBINATIONS PER CALENDAR DATE AND A     00001000
+//*    DATE-ONLY KEY WOULD LET ONE SHIFT'S HISTORY ROW OVERWRITE        00001100
+//*    ANOTHER'S.  RECORDS IS SIZED FOR UP TO 6 SITE/SHIFT ROWS A DAY   00001200
+//*    FOR A YEAR BEFORE A REORG IS NEEDED.                             00001300
+//*                                                                     00001400
+//DEFHIST  EXEC PGM=IDCAMS                                              00001500
+//SYSPRINT DD  SYSOUT=A                                                 00001600
+//SYSIN    DD  *                                                        00001700
+  DEFINE CLUSTER (NAME(HERC01.HELLOW.HIST)               -              00001800
+         INDEXED                                         -              00001900
+         KEYS(11 0)                                      -              00002000
+         RECORDSIZE(80 80)                                -             00002100
+         RECORDS(2200 500)                                 -            00002200
+         FREESPACE(10 10) )                                -            00002300
+    DATA  (NAME(HERC01.HELLOW.HIST.DATA))                   -           00002400
+    INDEX (NAME(HERC01.HELLOW.HIST.INDEX))                              00002500
+/*                                                                      00002600
+//*                                                                     00002700
+//*    LOAD LIBRARY THAT HOLDS HELLOWORLD'S LINK-EDITED LOAD            00002800
+//*    MODULE BETWEEN RUNS, SO GO.STEP RESTARTS DO NOT NEED A           00002900
+//*    RECOMPILE.                                                       00003000
+//*                                                                     00003100
+//DEFLOAD  EXEC PGM=IEFBR14                                             00003200
+//LOADLIB  DD DSN=HERC01.HELLOW.LOAD,DISP=(NEW,CATLG,DELETE),           00003300
+//            SPACE=(TRK,(5,5,5)),                                      00003400
+//            DCB=(RECFM=U,BLKSIZE=19069,LRECL=0),                      00003500
+//            UNIT=SYSDA                                                00003600
+//*                                                                     00003700
+//*    GDG BASE FOR THE DAILY GREETING REPORT.  KEEPS 14 GENERATIONS    00003800
+//*    (TWO WEEKS) SO AUDIT CAN PULL ANY RECENT DAY'S PRINTOUT; THE     00003900
+//*    15TH GENERATION ROLLS THE OLDEST ONE OFF AND SCRATCHES IT.       00004000
+//*                                                                     00004100
+//DEFRPTG  EXEC PGM=IDCAMS                                              00004200
+//SYSPRINT DD  SYSOUT=A                                                 00004300
+//SYSIN    DD  *                                                        00004400
+  DEFINE GDG (NAME(HERC01.HELLOW.REPORT)   -                            00004500
+         LIMIT(14)                         -                            00004600
+         SCRATCH                           -                            00004700
+         NOEMPTY)                                                       00004800
+/*                                                                      00004900
+//*                                                                     00005000
+//*    SITE/SHIFT GREETING MESSAGE CONTROL FILE.  HELLOSUB LOADS THIS   00005100
+//*    AT EXECUTION TIME, SO OPERATIONS CAN ADD A SITE OR SHIFT OR      00005200
+//*    REWORD A GREETING BY MAINTAINING THIS FILE -- NO RECOMPILE IS    00005300
+//*    NEEDED.  LOADMSG SEEDS IT WITH THE ORIGINAL SIX STANDARD         00005400
+//*    GREETINGS THE FIRST TIME THIS JOB IS RUN.                        00005500
+//*                                                                     00005600
+//DEFMSG   EXEC PGM=IEFBR14                                             00005700
+//MSGFILE  DD DSN=HERC01.HELLOW.MSGCTL,DISP=(NEW,CATLG,DELETE),         00005800
+//            SPACE=(TRK,(1,1)),                                        00005900
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=800),                      00006000
+//            UNIT=SYSDA                                                00006100
+//*                                                                     00006200
+//LOADMSG  EXEC PGM=IEBGENER                                            00006300
+//SYSPRINT DD  SYSOUT=A                                                 00006400
+//SYSUT1   DD  *                                                        00006500
+US1HELLO WORLD - US SITE   1ST SHIFT OVERNIGHT RUN                      00006600
+US2HELLO WORLD - US SITE   2ND SHIFT OVERNIGHT RUN                      00006700
+US3HELLO WORLD - US SITE   3RD SHIFT OVERNIGHT RUN                      00006800
+UK1GOOD DAY - UK SITE      1ST SHIFT OVERNIGHT RUN                      00006900
+UK2GOOD DAY - UK SITE      2ND SHIFT OVERNIGHT RUN                      00007000
+UK3GOOD DAY - UK SITE      3RD SHIFT OVERNIGHT RUN                      00007100
+/*                                                                      00007200
+//SYSUT2   DD  DSN=HERC01.HELLOW.MSGCTL,DISP=OLD                        00007300
+//SYSIN    DD  DUMMY                                                    00007400
+//*                                                                     00007500
+//*    RPTDATA HAND-OFF DATASET BETWEEN HERC01A'S GO AND GORPT STEPS.   00007600
+//*    CATALOGED HERE, RATHER THAN LEFT AS A JOB-TEMPORARY DATASET,     00007700
+//*    SO A RESTART=GORPT CAN FIND IT WITHOUT RERUNNING GO.  EVERY      00007800
+//*    GO STEP OVERLAYS IT, SO IT NEEDS NO GDG OR RETENTION HANDLING.   00007900
+//*                                                                     00008000
+//DEFRPT   EXEC PGM=IEFBR14                                             00008100
+//RPTFILE  DD DSN=HERC01.HELLOW.RPTDATA,DISP=(NEW,CATLG,DELETE),        00008200
+//            SPACE=(TRK,(1,1)),                                        00008300
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=800),                      00008400
+//            UNIT=SYSDA                                                00008500
+//*                                                                     00008600
+//*    SHARED SCHEDULER CONTROL DATASET.  HELLOWORLD APPENDS A          00008700
+//*    TRIGGER RECORD HERE ON EVERY CLEAN COMPLETION; THE SCHEDULER     00008800
+//*    POLLS IT TO RELEASE DOWNSTREAM JOBS.  NEVER SCRATCHED BY         00008900
+//*    HERC01A -- OPERATIONS SHOULD ARCHIVE AND EMPTY IT PERIODICALLY   00009000
+//*    OUTSIDE OF THIS JOB STREAM.                                      00009100
+//*                                                                     00009200
+//DEFTRIG  EXEC PGM=IEFBR14                                             00009300
+//TRIGFILE DD DSN=HERC01.SCHED.TRIGGER,DISP=(NEW,CATLG,DELETE),         00009400
+//            SPACE=(TRK,(5,5)),                                        00009500
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=800),                      00009600
+//            UNIT=SYSDA                                                00009700
